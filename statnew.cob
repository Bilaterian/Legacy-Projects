@@ -9,10 +9,26 @@ environment division.
 input-output section.
 *>files for I/O
 file-control.
-select input-file assign to "NUMS.txt"
-      organization is line sequential.
+select input-file assign to dynamic ws-dataset-name
+      organization is line sequential
+      file status is ws-input-fs.
 select output-file assign to "NOUT.txt"
       organization is line sequential.
+select reject-file assign to "NUMS-REJECTS.txt"
+      organization is line sequential.
+select statlog-file assign to "STATLOG.txt"
+      organization is line sequential.
+select csv-file assign to "NOUT.csv"
+      organization is line sequential.
+select control-file assign to "STATCTL.txt"
+      organization is line sequential
+      file status is ws-control-fs.
+select checkpoint-file assign to "STATCKPT.txt"
+      organization is line sequential
+      file status is ws-ckpt-fs.
+select restart-file assign to "RESTART.txt"
+      organization is line sequential
+      file status is ws-restart-fs.
 
 data division.
 file section.
@@ -21,26 +37,178 @@ fd input-file.
 01 sample-input pic X(80).
 fd output-file.
 01 output-line pic X(80).
+fd reject-file.
+01 reject-line pic X(80).
+fd statlog-file.
+01 statlog-line pic X(80).
+fd csv-file.
+01 csv-line pic X(200).
+fd control-file.
+01 control-line pic X(80).
+fd checkpoint-file.
+01 checkpoint-line pic X(200).
+fd restart-file.
+01 restart-line pic X(80).
 working-storage section.
 *>all variables used for calculations
 *>starting from array area those variables are used for 
 77 sx   pic S9(30)V9(4) usage is computational-3.
-77 n    pic S9999 usage is computational.
+77 n    pic S9(9) usage is computational.
 77 mean pic S9(30)V9(4) usage is computational-3.
-77 i    pic S9999 usage is computational.
+77 i    pic S9(9) usage is computational.
 77 j    pic S9999 usage is computational.
 77 std  pic S9(30)V9(4) usage is computational-3.
 77 temp pic S9(30)V9(4) usage is computational-3.
 77 geo  pic S9(30)V9(4) usage is computational-3.
+77 geo-temp pic S9(30)V9(4) usage is computational-3.
 77 harm pic S9(30)V9(4) usage is computational-3.
+77 harm-temp pic S9(30)V9(4) usage is computational-3.
 77 med  pic S9(30)V9(4) usage is computational-3.
 77 var  pic S9(30)V9(4) usage is computational-3.
+77 ws-line-no pic 9(9) usage is computational.
+77 ws-eof-flag pic X value 'N'.
+77 ws-reject-reason pic X(40).
+77 ws-window-count pic S9999 usage is computational.
+77 ws-min pic S9(20)V9(4) usage is computational-3.
+77 ws-max pic S9(20)V9(4) usage is computational-3.
+77 mode-val pic S9(20)V9(4) usage is computational-3.
+77 q1 pic S9(20)V9(4) usage is computational-3.
+77 q3 pic S9(20)V9(4) usage is computational-3.
+77 iqr pic S9(20)V9(4) usage is computational-3.
+77 twt pic S9(18) usage is computational.
+77 ws-sum-x pic S9(30)V9(4) usage is computational-3.
+77 w-cum pic S9(18) usage is computational.
+77 med-target pic S9(18) usage is computational.
+77 q1-target pic S9(18) usage is computational.
+77 q3-target pic S9(18) usage is computational.
+77 med-found pic X value 'N'.
+77 q1-found pic X value 'N'.
+77 q3-found pic X value 'N'.
+77 cur-wt pic S9(18) usage is computational.
+77 mode-wt pic S9(18) usage is computational.
+77 ws-checksum pic S9(8)V9(4) usage is computational-3.
+*>--- 006: multi-file batch driver ---
+77 ws-dataset-name pic X(80) value "NUMS.txt".
+77 ws-input-fs pic X(2).
+77 ws-control-fs pic X(2).
+77 ws-driver-mode pic X value 'N'.
+77 ws-ctl-eof pic X value 'N'.
+77 ws-file-count pic S9999 usage is computational value zero.
+77 ws-total-read pic S9(9) usage is computational value zero.
+77 ws-grand-n pic S9(9) usage is computational value zero.
+77 ws-grand-twt pic S9(18) usage is computational value zero.
+77 ws-grand-sx pic S9(30)V9(4) usage is computational-3 value zero.
+77 ws-grand-min pic S9(20)V9(4) usage is computational-3.
+77 ws-grand-max pic S9(20)V9(4) usage is computational-3.
+77 grand-mean pic S9(30)V9(4) usage is computational-3.
+77 grand-std pic S9(30)V9(4) usage is computational-3.
+77 grand-geo pic S9(30)V9(4) usage is computational-3.
+77 grand-geo-temp pic S9(30)V9(4) usage is computational-3.
+77 grand-harm pic S9(30)V9(4) usage is computational-3.
+77 grand-harm-temp pic S9(30)V9(4) usage is computational-3.
+77 grand-med pic S9(20)V9(4) usage is computational-3.
+77 grand-var pic S9(30)V9(4) usage is computational-3.
+77 grand-temp pic S9(30)V9(4) usage is computational-3.
+77 grand-mode-val pic S9(20)V9(4) usage is computational-3.
+77 grand-mode-wt pic S9(18) usage is computational.
+77 grand-cur-wt pic S9(18) usage is computational.
+77 grand-q1 pic S9(20)V9(4) usage is computational-3.
+77 grand-q3 pic S9(20)V9(4) usage is computational-3.
+77 grand-iqr pic S9(20)V9(4) usage is computational-3.
+77 grand-w-cum pic S9(18) usage is computational.
+77 grand-med-target pic S9(18) usage is computational.
+77 grand-q1-target pic S9(18) usage is computational.
+77 grand-q3-target pic S9(18) usage is computational.
+77 grand-med-found pic X value 'N'.
+77 grand-q1-found pic X value 'N'.
+77 grand-q3-found pic X value 'N'.
+01 dataset-title-line.
+   02 filler pic X(14) value ' DATASET:    '.
+   02 out-dataset-name pic X(66).
+01 grand-title-line.
+   02 filler pic X(40) value
+      '  GRAND TOTAL - ALL DATASETS COMBINED'.
+*>--- 007: checkpoint/restart ---
+77 ws-restart-fs pic X(2).
+77 ws-ckpt-fs pic X(2).
+77 ws-restart-flag pic X value 'N'.
+77 ws-ckpt-idx pic S9(9) usage is computational.
+*>checkpoint records use DISPLAY (zoned) fields, not COMP/COMP-3 -
+*>checkpoint-file is LINE SEQUENTIAL text, and binary usage can embed
+*>bytes that collide with line-delimiter framing.
+01 checkpoint-header.
+   02 ckpt-tag pic X(4) value 'HDR:'.
+   02 ckpt-n pic S9(9).
+   02 ckpt-line-no pic 9(9).
+   02 ckpt-window-count pic S9(4).
+   02 ckpt-twt pic S9(18).
+   02 ckpt-sx pic S9(30)V9(4).
+   02 ckpt-min pic S9(14)V9(4).
+   02 ckpt-max pic S9(14)V9(4).
+01 checkpoint-data-line.
+   02 ckpt-tag pic X(4) value 'DAT:'.
+   02 ckpt-x pic S9(14)V9(4).
+   02 ckpt-w pic 9(6).
+*>--- 008: CSV output mode ---
+01 csv-stats-header pic X(60) value
+   'MEAN,STDDEV,GEOMETRIC,HARMONIC,MEDIAN,VARIANCE'.
+01 csv-values-header pic X(10) value 'VALUES'.
+*>--- 009: threshold-based sanity check ---
+*>note: validate-record hard-rejects any negative x before this range
+*>check ever runs (geo-loop's log-sum geometric mean is undefined for
+*>negative input -- see 004/007 review notes), so with the default
+*>ws-min-allowed of -100000.0000 the lower bound can never actually
+*>fire; it only does anything once an operator raises ws-min-allowed
+*>above zero.
+01 threshold-control.
+   02 ws-min-allowed pic S9(14)V9(4) usage is computational-3
+      value -100000.0000.
+   02 ws-max-allowed pic S9(14)V9(4) usage is computational-3
+      value 100000.0000.
+01 threshold-warning-line.
+   02 filler pic X(4) value '*** '.
+   02 filler pic X(18) value 'THRESHOLD WARNING '.
+   02 filler pic X(10) value 'AT LINE= '.
+   02 out-warn-line-no pic Z(8)9.
+   02 filler pic X(8) value ' VALUE= '.
+   02 out-warn-value pic -(14)9.9(4).
+   02 filler pic X(13) value ' - EXCLUDED '.
+   02 filler pic X(3) value '***'.
+01 capacity-warning-line.
+   02 filler pic X(4) value '*** '.
+   02 filler pic X(20) value 'GRAND CAP EXCEEDED '.
+   02 filler pic X(8) value 'LINE= '.
+   02 out-cap-line-no pic Z(8)9.
+   02 filler pic X(7) value ' VAL= '.
+   02 out-cap-value pic -(14)9.9(4).
+   02 filler pic X(9) value ' OMITTED '.
+   02 filler pic X(3) value '***'.
+01 ws-current-date.
+   02 ws-cd-yyyy pic 9(4).
+   02 ws-cd-mm pic 9(2).
+   02 ws-cd-dd pic 9(2).
+   02 ws-cd-hh pic 9(2).
+   02 ws-cd-mi pic 9(2).
+   02 ws-cd-ss pic 9(2).
+   02 filler pic X(7).
 01 array-area.
-   02 x pic S9(20)V9(4) usage is computational-3
-      occurs 1000 times.
+   02 array-entry occurs 1 to 50000 times depending on n.
+      03 x pic S9(20)V9(4) usage is computational-3.
+      03 w pic S9(9) usage is computational-3.
+*>--- 006: grand-total store. array-area/array-entry is reset and
+*>    reused fresh for each dataset (same as single-file mode); every
+*>    accepted value is also appended here so a driver-mode grand
+*>    total still has every value available to sort for its own
+*>    median/mode/quartiles once the per-dataset array has moved on
+*>    to the next file. Unused outside driver mode. ---
+01 work-area.
+   02 work-entry occurs 1 to 50000 times depending on ws-grand-n.
+      03 wx pic S9(20)V9(4) usage is computational-3.
+      03 ww pic S9(9) usage is computational-3.
 01 input-value.
-   02 in-x   pic S9(14)V9(4).
-   02 filler pic X(62).
+   02 in-x      pic S9(14)V9(4).
+   02 in-weight pic 9(6).
+   02 filler    pic X(56).
 01 title-line.
    02 filler pic X(29) value
       '  MEAN AND STANDARD DEVIATION'.
@@ -70,6 +238,50 @@ working-storage section.
 01 print-line-6.
    02 filler pic X(20) value ' VARIANCE= '.
    02 out-va pic -(20)9.9(4).
+01 print-line-7.
+   02 filler pic X(20) value ' COUNT= '.
+   02 out-ct pic Z(8)9.
+01 print-line-8.
+   02 filler pic X(20) value ' RANGE (MIN/MAX)= '.
+   02 out-rg-min pic -(20)9.9(4).
+   02 filler pic X(3) value ' / '.
+   02 out-rg-max pic -(20)9.9(4).
+01 print-line-9.
+   02 filler pic X(20) value ' MODE= '.
+   02 out-mo pic -(20)9.9(4).
+01 print-line-10.
+   02 filler pic X(20) value ' Q1= '.
+   02 out-q1 pic -(20)9.9(4).
+01 print-line-11.
+   02 filler pic X(20) value ' Q3= '.
+   02 out-q3 pic -(20)9.9(4).
+01 print-line-12.
+   02 filler pic X(20) value ' IQR= '.
+   02 out-iqr pic -(20)9.9(4).
+01 reject-out-line.
+   02 out-reject-line-no pic Z(8)9.
+   02 filler pic X(2) value spaces.
+   02 out-reject-reason pic X(40).
+01 statlog-header.
+   02 filler pic X(29) value
+      '  STATNEW RUN CONTROL REPORT'.
+01 statlog-date-line.
+   02 filler pic X(11) value ' RUN DATE= '.
+   02 out-run-date pic X(10).
+   02 filler pic X(8) value ' TIME= '.
+   02 out-run-time pic X(8).
+01 statlog-read-line.
+   02 filler pic X(20) value ' RECORDS READ= '.
+   02 out-rec-read pic Z(8)9.
+01 statlog-accept-line.
+   02 filler pic X(20) value ' RECORDS ACCEPTED= '.
+   02 out-rec-accept pic Z(8)9.
+01 statlog-reject-line.
+   02 filler pic X(20) value ' RECORDS REJECTED= '.
+   02 out-rec-reject pic Z(8)9.
+01 statlog-checksum-line.
+   02 filler pic X(20) value ' CHECKSUM (SX)= '.
+   02 out-checksum pic -(8)9.9(4).
 procedure division.
 *>reading file input and setting values down onto an array
 *>input loop is the reading function
@@ -79,34 +291,309 @@ procedure division.
 *>geo-loop calculates a part of the geometric mean
 *>harmonic-loop calculates a part of the harmonic mean
 *>finish closes the file and closes the program
-open input input-file, output output-file.
-write output-line from title-line after advancing 0 lines.   
-write output-line from col-heads after advancing 1 lines.    
-write output-line from under-line after advancing 1 lines.    
-move zero to sx.
-perform input-loop varying n from 1 by 1
-   until n > 1000.
+perform check-driver-mode.
+move 'N' to ws-restart-flag.
+if ws-driver-mode not = 'Y'
+   perform check-restart
+end-if.
+*>a single-dataset restart resumes output-file/reject-file instead of
+*>truncating them, so the pre-checkpoint DATA VALUES rows and reject
+*>entries stay in NOUT.txt/NUMS-REJECTS.txt alongside the post-restart
+*>ones; driver-mode runs and fresh (non-restart) runs still get a clean
+*>file same as always.
+if ws-restart-flag = 'Y'
+   open extend output-file
+   open extend reject-file
+else
+   open output output-file
+   open output reject-file
+end-if.
+open output statlog-file, output csv-file.
+write csv-line from csv-stats-header.
+move zero to ws-grand-n, ws-grand-twt, ws-grand-sx.
+if ws-driver-mode = 'Y'
+   perform driver-mode
+else
+   move "NUMS.txt" to ws-dataset-name
+   perform process-one-dataset
+end-if.
+perform finish.
+
+*>--- 006: multi-file batch driver ---
+check-driver-mode.
+open input control-file.
+if ws-control-fs = '00'
+   move 'Y' to ws-driver-mode
+   close control-file
+else
+   move 'N' to ws-driver-mode
+end-if.
+
+driver-mode.
+open input control-file.
+move 'N' to ws-ctl-eof.
+perform until ws-ctl-eof = 'Y'
+   read control-file into control-line at end move 'Y' to ws-ctl-eof
+   end-read
+   if ws-ctl-eof not = 'Y' and control-line not = spaces
+      move control-line to ws-dataset-name
+      perform process-one-dataset
+   end-if
+end-perform.
+close control-file.
+if ws-grand-twt > zero
+   perform grand-b1
+end-if.
+
+*>process-one-dataset runs the exact same read/validate/compute/print
+*>flow the program always has, once per dataset name in ws-dataset-name
+*>(either the single hardcoded default or the current driver-mode line).
+process-one-dataset.
+move zero to sx, n, twt, ws-line-no, ws-window-count.
+move zero to ws-min, ws-max.
+move 'N' to ws-eof-flag.
+move 'N' to ws-restart-flag.
+*>checkpoint/restart is only meaningful for the single-dataset run: in
+*>driver mode, RESTART.txt and STATCKPT.txt are one shared pair of files
+*>and cannot tell which of several listed datasets they belong to, so
+*>restoring them against every dataset in STATCTL.txt would stomp
+*>dataset 2..N's state with dataset 1's saved checkpoint.
+if ws-driver-mode not = 'Y'
+   perform check-restart
+   if ws-restart-flag = 'Y'
+      perform load-checkpoint
+      if ws-restart-flag = 'Y'
+         perform reset-restart-flag
+      end-if
+   end-if
+end-if.
+open input input-file.
+if ws-driver-mode = 'Y'
+   move ws-dataset-name to out-dataset-name
+   write output-line from dataset-title-line after advancing 1 line
+else
+   write output-line from title-line after advancing 0 lines
+end-if.
+if ws-input-fs not = '00'
+   move 'DATASET NOT FOUND' to ws-reject-reason
+   perform reject-record
+else
+   write output-line from col-heads after advancing 1 lines
+   write output-line from under-line after advancing 1 lines
+   if ws-restart-flag = 'Y'
+      perform skip-to-checkpoint
+   end-if
+   perform input-loop until ws-eof-flag = 'Y'
+   close input-file
+   if twt > zero
+      perform b1
+      perform write-csv-block
+   end-if
+   add ws-line-no to ws-total-read
+end-if.
+
 input-loop.
-read input-file into input-value at end perform b1.
-move in-x to x(n), out-x.
-write output-line from data-line after advancing 1 line.
-compute sx = sx + x(n).
- 
+read input-file into input-value at end move 'Y' to ws-eof-flag.
+if ws-eof-flag not = 'Y'
+   add 1 to ws-line-no
+   perform validate-record
+end-if.
+
+validate-record.
+if sample-input = spaces
+   move 'BLANK LINE' to ws-reject-reason
+   perform reject-record
+else
+   move sample-input to input-value
+   if in-x is not numeric
+      move 'NON-NUMERIC VALUE' to ws-reject-reason
+      perform reject-record
+   else if in-x = zero
+      move 'ZERO VALUE NOT ALLOWED' to ws-reject-reason
+      perform reject-record
+   else if in-x < zero
+      move 'NEGATIVE VALUE NOT ALLOWED' to ws-reject-reason
+      perform reject-record
+   else if in-x < ws-min-allowed or in-x > ws-max-allowed
+      perform threshold-warning
+   else if n not < 50000
+      move 'ARRAY CAPACITY EXCEEDED' to ws-reject-reason
+      perform reject-record
+   else
+      if in-weight is not numeric or in-weight = zero
+         move 1 to in-weight
+      end-if
+      add 1 to n
+      move in-x to x(n), out-x
+      move in-weight to w(n)
+      write output-line from data-line after advancing 1 line
+      compute sx = sx + (x(n) * w(n))
+      add w(n) to twt
+      if n = 1
+         move x(n) to ws-min, ws-max
+      else
+         if x(n) < ws-min move x(n) to ws-min end-if
+         if x(n) > ws-max move x(n) to ws-max end-if
+      end-if
+      if ws-driver-mode = 'Y'
+         perform accumulate-grand-value
+      end-if
+      add 1 to ws-window-count
+      if ws-window-count = 1000
+         move zero to ws-window-count
+      end-if
+      if ws-driver-mode not = 'Y' and function mod(n, 100) = 0
+         perform write-checkpoint
+      end-if
+   end-if
+end-if.
+
+reject-record.
+move ws-line-no to out-reject-line-no.
+move ws-reject-reason to out-reject-reason.
+write reject-line from reject-out-line after advancing 1 line.
+
+*>--- 009: threshold-based sanity check ---
+*>out-of-range readings are excluded from the statistics (not added to
+*>the array) but are not silent: an asterisked warning prints on the
+*>report in place of the normal data-line, and the reason is logged to
+*>the reject file same as any other excluded record.
+threshold-warning.
+move ws-line-no to out-warn-line-no.
+move in-x to out-warn-value.
+write output-line from threshold-warning-line after advancing 1 line.
+move 'OUTSIDE THRESHOLD RANGE' to ws-reject-reason.
+perform reject-record.
+
+*>--- 006: grand-total accumulation ---
+*>every value accepted into the current dataset's array is mirrored
+*>into the global work-area table so a driver-mode grand total has
+*>every value on hand once the per-dataset array moves to the next file.
+accumulate-grand-value.
+if ws-grand-n < 50000
+   add 1 to ws-grand-n
+   move x(n) to wx(ws-grand-n)
+   move w(n) to ww(ws-grand-n)
+   compute ws-grand-sx = ws-grand-sx + (x(n) * w(n))
+   add w(n) to ws-grand-twt
+   if ws-grand-n = 1
+      move x(n) to ws-grand-min, ws-grand-max
+   else
+      if x(n) < ws-grand-min move x(n) to ws-grand-min end-if
+      if x(n) > ws-grand-max move x(n) to ws-grand-max end-if
+   end-if
+else
+   move ws-line-no to out-cap-line-no
+   move x(n) to out-cap-value
+   write output-line from capacity-warning-line after advancing 1 line
+   move 'GRAND TOTAL CAPACITY EXCEEDED' to ws-reject-reason
+   perform reject-record
+end-if.
+
+*>--- 007: checkpoint/restart ---
+check-restart.
+move 'N' to ws-restart-flag.
+open input restart-file.
+if ws-restart-fs = '00'
+   read restart-file into restart-line
+      at end move spaces to restart-line
+   end-read
+   if restart-line(1:1) = 'Y'
+      move 'Y' to ws-restart-flag
+   end-if
+   close restart-file
+end-if.
+
+load-checkpoint.
+open input checkpoint-file.
+if ws-ckpt-fs = '00'
+   read checkpoint-file into checkpoint-header
+   move ckpt-n to n
+   move ckpt-line-no to ws-line-no
+   move ckpt-window-count to ws-window-count
+   move ckpt-twt to twt
+   move ckpt-sx to sx
+   move ckpt-min to ws-min
+   move ckpt-max to ws-max
+   perform varying ws-ckpt-idx from 1 by 1 until ws-ckpt-idx > n
+      read checkpoint-file into checkpoint-data-line
+      move ckpt-x to x(ws-ckpt-idx)
+      move ckpt-w to w(ws-ckpt-idx)
+   end-perform
+   close checkpoint-file
+else
+   move 'N' to ws-restart-flag
+end-if.
+
+*>a consumed restart must not keep firing on every later run -- once
+*>load-checkpoint has actually restored state from STATCKPT.txt,
+*>rewrite RESTART.txt back to 'N' so the next invocation starts fresh
+*>instead of resuming from the same stale checkpoint indefinitely.
+reset-restart-flag.
+open output restart-file.
+move 'N' to restart-line.
+write restart-line.
+close restart-file.
+
+*>skip-to-checkpoint re-reads (but does not re-validate or re-count)
+*>the lines already accounted for in the checkpoint, repositioning the
+*>sequential read so input-loop resumes exactly where it left off.
+skip-to-checkpoint.
+perform varying ws-ckpt-idx from 1 by 1 until ws-ckpt-idx > ws-line-no
+   read input-file into sample-input at end move 'Y' to ws-eof-flag
+end-perform.
+
+*>known limitation: this rewrites the full accumulated array every 100
+*>accepted records rather than appending just the newest batch, so
+*>checkpoint I/O for a run approaching the 50000-entry capacity (001)
+*>is O(n-squared) -- roughly 500 rewrites averaging ~25000 lines each
+*>by the end of a full run. Acceptable for the restart guarantee this
+*>was built for, but it undercuts how much batch-window recovery time
+*>(007) this actually saves on a large file; an append-only checkpoint
+*>format would need a different on-disk layout than the single
+*>always-current snapshot STATCKPT.txt uses today.
+write-checkpoint.
+open output checkpoint-file.
+move n to ckpt-n.
+move ws-line-no to ckpt-line-no.
+move ws-window-count to ckpt-window-count.
+move twt to ckpt-twt.
+move sx to ckpt-sx.
+move ws-min to ckpt-min.
+move ws-max to ckpt-max.
+write checkpoint-line from checkpoint-header.
+perform varying ws-ckpt-idx from 1 by 1 until ws-ckpt-idx > n
+   move x(ws-ckpt-idx) to ckpt-x
+   move w(ws-ckpt-idx) to ckpt-w
+   write checkpoint-line from checkpoint-data-line
+end-perform.
+close checkpoint-file.
+
 b1.
-compute n = n - 1.
-compute mean rounded = sx / n.
+move sx to ws-sum-x.
+compute mean rounded = sx / twt.
+move zero to sx.
 perform sum-loop varying i from 1 by 1 until i > n.
-compute std rounded = (sx / n) ** (1 / 2).
-move 1 to geo.
+compute std rounded = (sx / twt) ** (1 / 2).
+move 0 to geo.
 perform geo-loop varying i from 1 by 1 until i > n.
-compute geo rounded = geo ** (1 / n).
+compute geo rounded = function exp(geo / twt).
 move 0 to harm.
 perform harmonic-loop varying i from 1 by 1 until i > n.
-compute harm = n / harm.
-sort x descending.
-compute i rounded = (n + 1) / 2.
-compute med = x(i).
-compute var = sx / n.
+compute harm = twt / harm.
+sort array-entry descending key x.
+compute var = sx / twt.
+move x(1) to mode-val.
+move w(1) to mode-wt.
+move w(1) to cur-wt.
+perform mode-loop varying i from 2 by 1 until i > n.
+compute med-target rounded = (twt + 1) / 2.
+compute q3-target rounded = (twt + 1) / 4.
+compute q1-target rounded = (3 * (twt + 1)) / 4.
+move zero to w-cum.
+move 'N' to med-found, q1-found, q3-found.
+perform weighted-position-loop varying i from 1 by 1 until i > n.
+compute iqr = q3 - q1.
 write output-line from under-line after advancing 1 line.
 move mean to out-mn.
 move std to out-st.
@@ -114,25 +601,237 @@ move geo to out-ge.
 move harm to out-ha.
 move med to out-me.
 move var to out-va.
+move n to out-ct.
+move ws-min to out-rg-min.
+move ws-max to out-rg-max.
+move mode-val to out-mo.
+move q1 to out-q1.
+move q3 to out-q3.
+move iqr to out-iqr.
 write output-line from print-line-1 after advancing 1 line.
 write output-line from print-line-2 after advancing 1 line.
 write output-line from print-line-3 after advancing 1 line.
 write output-line from print-line-4 after advancing 1 line.
 write output-line from print-line-5 after advancing 1 line.
 write output-line from print-line-6 after advancing 1 line.
-perform finish.
- 
+write output-line from print-line-7 after advancing 1 line.
+write output-line from print-line-8 after advancing 1 line.
+write output-line from print-line-9 after advancing 1 line.
+write output-line from print-line-10 after advancing 1 line.
+write output-line from print-line-11 after advancing 1 line.
+write output-line from print-line-12 after advancing 1 line.
+
 sum-loop.
 compute temp = x(i) - mean.
-compute temp = temp * temp.
+compute temp = temp * temp * w(i).
 compute sx = sx + temp.
 
 geo-loop.
-compute geo = geo * x(i).
+compute geo-temp = w(i) * function log(x(i)).
+compute geo = geo + geo-temp.
 
 harmonic-loop.
-compute harm = harm + (1/x(i)).
+compute harm-temp = w(i) / x(i).
+compute harm = harm + harm-temp.
+
+mode-loop.
+if x(i) = x(i - 1)
+   add w(i) to cur-wt
+else
+   move w(i) to cur-wt
+end-if
+if cur-wt > mode-wt
+   move cur-wt to mode-wt
+   move x(i) to mode-val
+end-if.
+
+weighted-position-loop.
+add w(i) to w-cum.
+if q3-found = 'N' and w-cum not < q3-target
+   move x(i) to q3
+   move 'Y' to q3-found
+end-if
+if med-found = 'N' and w-cum not < med-target
+   move x(i) to med
+   move 'Y' to med-found
+end-if
+if q1-found = 'N' and w-cum not < q1-target
+   move x(i) to q1
+   move 'Y' to q1-found
+end-if.
+
+*>--- 008: CSV output mode, alongside the fixed-format NOUT.txt report ---
+*>out-mn/out-st/out-ge/out-ha/out-me/out-va and x(1..n) are whatever the
+*>caller (b1 or grand-b1) just finished computing/sorting.
+write-csv-block.
+if ws-driver-mode = 'Y'
+   move spaces to csv-line
+   string 'DATASET,' function trim(ws-dataset-name)
+          delimited by size into csv-line
+   write csv-line
+end-if.
+move spaces to csv-line.
+string function trim(out-mn) ','
+       function trim(out-st) ','
+       function trim(out-ge) ','
+       function trim(out-ha) ','
+       function trim(out-me) ','
+       function trim(out-va)
+       delimited by size into csv-line.
+write csv-line.
+move csv-values-header to csv-line.
+write csv-line.
+perform varying i from 1 by 1 until i > n
+   move x(i) to out-x
+   move spaces to csv-line
+   string function trim(out-x) delimited by size into csv-line
+   write csv-line
+end-perform.
+
+*>--- 006: grand-total block, combining every dataset in the control
+*>file. work-entry/ws-grand-n holds every accepted value across every
+*>dataset processed by driver-mode, so this mirrors b1 exactly but over
+*>that combined store instead of the current dataset's array-entry. ---
+grand-b1.
+move ws-grand-sx to ws-sum-x.
+compute grand-mean rounded = ws-grand-sx / ws-grand-twt.
+move zero to ws-grand-sx.
+perform grand-sum-loop varying i from 1 by 1 until i > ws-grand-n.
+compute grand-std rounded = (ws-grand-sx / ws-grand-twt) ** (1 / 2).
+move 0 to grand-geo.
+perform grand-geo-loop varying i from 1 by 1 until i > ws-grand-n.
+compute grand-geo rounded = function exp(grand-geo / ws-grand-twt).
+move 0 to grand-harm.
+perform grand-harmonic-loop varying i from 1 by 1 until i > ws-grand-n.
+compute grand-harm = ws-grand-twt / grand-harm.
+sort work-entry descending key wx.
+compute grand-var = ws-grand-sx / ws-grand-twt.
+move wx(1) to grand-mode-val.
+move ww(1) to grand-mode-wt.
+move ww(1) to grand-cur-wt.
+perform grand-mode-loop varying i from 2 by 1 until i > ws-grand-n.
+compute grand-med-target rounded = (ws-grand-twt + 1) / 2.
+compute grand-q3-target rounded = (ws-grand-twt + 1) / 4.
+compute grand-q1-target rounded = (3 * (ws-grand-twt + 1)) / 4.
+move zero to grand-w-cum.
+move 'N' to grand-med-found, grand-q1-found, grand-q3-found.
+perform grand-weighted-position-loop varying i from 1 by 1
+   until i > ws-grand-n.
+compute grand-iqr = grand-q3 - grand-q1.
+write output-line from grand-title-line after advancing 1 line.
+write output-line from under-line after advancing 1 line.
+move grand-mean to out-mn.
+move grand-std to out-st.
+move grand-geo to out-ge.
+move grand-harm to out-ha.
+move grand-med to out-me.
+move grand-var to out-va.
+move ws-grand-n to out-ct.
+move ws-grand-min to out-rg-min.
+move ws-grand-max to out-rg-max.
+move grand-mode-val to out-mo.
+move grand-q1 to out-q1.
+move grand-q3 to out-q3.
+move grand-iqr to out-iqr.
+write output-line from print-line-1 after advancing 1 line.
+write output-line from print-line-2 after advancing 1 line.
+write output-line from print-line-3 after advancing 1 line.
+write output-line from print-line-4 after advancing 1 line.
+write output-line from print-line-5 after advancing 1 line.
+write output-line from print-line-6 after advancing 1 line.
+write output-line from print-line-7 after advancing 1 line.
+write output-line from print-line-8 after advancing 1 line.
+write output-line from print-line-9 after advancing 1 line.
+write output-line from print-line-10 after advancing 1 line.
+write output-line from print-line-11 after advancing 1 line.
+write output-line from print-line-12 after advancing 1 line.
+perform write-grand-csv-block.
+
+grand-sum-loop.
+compute grand-temp = wx(i) - grand-mean.
+compute grand-temp = grand-temp * grand-temp * ww(i).
+compute ws-grand-sx = ws-grand-sx + grand-temp.
+
+grand-geo-loop.
+compute grand-geo-temp = ww(i) * function log(wx(i)).
+compute grand-geo = grand-geo + grand-geo-temp.
+
+grand-harmonic-loop.
+compute grand-harm-temp = ww(i) / wx(i).
+compute grand-harm = grand-harm + grand-harm-temp.
+
+grand-mode-loop.
+if wx(i) = wx(i - 1)
+   add ww(i) to grand-cur-wt
+else
+   move ww(i) to grand-cur-wt
+end-if
+if grand-cur-wt > grand-mode-wt
+   move grand-cur-wt to grand-mode-wt
+   move wx(i) to grand-mode-val
+end-if.
+
+grand-weighted-position-loop.
+add ww(i) to grand-w-cum.
+if grand-q3-found = 'N' and grand-w-cum not < grand-q3-target
+   move wx(i) to grand-q3
+   move 'Y' to grand-q3-found
+end-if
+if grand-med-found = 'N' and grand-w-cum not < grand-med-target
+   move wx(i) to grand-med
+   move 'Y' to grand-med-found
+end-if
+if grand-q1-found = 'N' and grand-w-cum not < grand-q1-target
+   move wx(i) to grand-q1
+   move 'Y' to grand-q1-found
+end-if.
+
+write-grand-csv-block.
+move spaces to csv-line.
+string 'DATASET,GRAND TOTAL - ALL DATASETS COMBINED'
+       delimited by size into csv-line.
+write csv-line.
+move spaces to csv-line.
+string function trim(out-mn) ','
+       function trim(out-st) ','
+       function trim(out-ge) ','
+       function trim(out-ha) ','
+       function trim(out-me) ','
+       function trim(out-va)
+       delimited by size into csv-line.
+write csv-line.
+move csv-values-header to csv-line.
+write csv-line.
+perform varying i from 1 by 1 until i > ws-grand-n
+   move wx(i) to out-x
+   move spaces to csv-line
+   string function trim(out-x) delimited by size into csv-line
+   write csv-line
+end-perform.
 
 finish.
-close input-file, output-file.
+perform run-control-trailer.
+close output-file, reject-file, statlog-file, csv-file.
 stop run.
+
+run-control-trailer.
+move function current-date to ws-current-date.
+string ws-cd-yyyy '-' ws-cd-mm '-' ws-cd-dd into out-run-date.
+string ws-cd-hh ':' ws-cd-mi ':' ws-cd-ss into out-run-time.
+compute ws-checksum = function mod(ws-sum-x, 99999999).
+if ws-driver-mode = 'Y'
+   move ws-total-read to out-rec-read
+   move ws-grand-n to out-rec-accept
+   compute out-rec-reject = ws-total-read - ws-grand-n
+else
+   move ws-line-no to out-rec-read
+   move n to out-rec-accept
+   compute out-rec-reject = ws-line-no - n
+end-if.
+move ws-checksum to out-checksum.
+write statlog-line from statlog-header after advancing 0 lines.
+write statlog-line from statlog-date-line after advancing 1 line.
+write statlog-line from statlog-read-line after advancing 1 line.
+write statlog-line from statlog-accept-line after advancing 1 line.
+write statlog-line from statlog-reject-line after advancing 1 line.
+write statlog-line from statlog-checksum-line after advancing 1 line.
